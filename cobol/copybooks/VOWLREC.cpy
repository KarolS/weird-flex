@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    VOWLREC - OUTPUT RECORD LAYOUT FOR THE CODEABBEY-SET-20     *
+000300*    VOWEL-COUNT RESULTS FILE. ONE RECORD PER SOURCE LINE.       *
+000400*    WRITTEN BY:  CODEABBEY-SET-20                               *
+000500*    READ   BY:   DOWNSTREAM SCORING JOBS                        *
+000600******************************************************************
+000700 01  VOWLREC.
+000800     05  VOWLREC-LINE-ID      PIC 9(07).
+000900     05  VOWLREC-CNT-A        PIC 9(04).
+001000     05  VOWLREC-CNT-E        PIC 9(04).
+001100     05  VOWLREC-CNT-I        PIC 9(04).
+001200     05  VOWLREC-CNT-O        PIC 9(04).
+001300     05  VOWLREC-CNT-U        PIC 9(04).
+001400     05  VOWLREC-CNT-Y        PIC 9(04).
+001500     05  VOWLREC-TOTAL        PIC 9(09).
+001600     05  FILLER               PIC X(40).
