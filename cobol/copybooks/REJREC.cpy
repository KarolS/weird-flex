@@ -0,0 +1,10 @@
+000100******************************************************************
+000200*    REJREC - REJECT RECORD LAYOUT FOR CODEABBEY-SET-20.         *
+000300*    WRITTEN FOR EVERY SOURCE LINE THAT FAILS VALIDATION, SO A   *
+000400*    BLANK OR GARBAGE LINE IS NOT CONFUSED WITH A GENUINE        *
+000500*    ALL-CONSONANT LINE THAT LEGITIMATELY SCORES ZERO.           *
+000600******************************************************************
+000700 01  REJREC.
+000800     05  REJREC-LINE-ID       PIC 9(07).
+000900     05  REJREC-REASON        PIC X(20).
+001000     05  REJREC-TEXT          PIC X(80).
