@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    CKPTREC - CHECKPOINT RECORD FOR CODEABBEY-SET-20. HOLDS     *
+000300*    ENOUGH OF THE RUNNING STATE TO RESTART A LARGE INPUT FILE   *
+000400*    WITHOUT RESCORING EVERYTHING FROM RECORD ONE.               *
+000500*    THE FILE ALWAYS HOLDS A SINGLE RECORD - THE LATEST SNAPSHOT.*
+000600******************************************************************
+000700 01  CKPTREC.
+000800     05  CKPTREC-LINES-READ     PIC 9(07).
+000900     05  CKPTREC-REC-COUNT      PIC 9(07).
+001000     05  CKPTREC-TOTAL-VOWELS   PIC 9(09).
+001100     05  CKPTREC-MIN-VOWELS     PIC 9(04).
+001200     05  CKPTREC-MAX-VOWELS     PIC 9(04).
+001210     05  CKPTREC-REJ-COUNT      PIC 9(07).
+001220     05  CKPTREC-EXCP-COUNT     PIC 9(07).
+001300     05  FILLER                 PIC X(35).
