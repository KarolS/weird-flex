@@ -0,0 +1,9 @@
+000100*****************************************************************
+000200*    EXCPREC - EXCEPTION RECORD LAYOUT FOR CODEABBEY-SET-20.     *
+000300*    WRITTEN WHENEVER A SOURCE LINE CANNOT BE SCORED CLEANLY,    *
+000400*    E.G. IT RAN LONGER THAN THE 80-BYTE WS-LINE BUFFER.         *
+000500*****************************************************************
+000600 01  EXCPREC.
+000700     05  EXCPREC-LINE-ID      PIC 9(07).
+000800     05  EXCPREC-REASON       PIC X(20).
+000900     05  EXCPREC-TEXT         PIC X(53).
