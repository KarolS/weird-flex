@@ -1,14 +1,658 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CODEABBEY-SET-20.
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-LINE PIC X(80).
-       01  WS-VOWEL-COUNT PIC 9999.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           ACCEPT WS-LINE.
-           INSPECT WS-LINE TALLYING WS-VOWEL-COUNT
-               FOR ALL 'a', 'e', 'i', 'o', 'u', 'y'.
-           DISPLAY WS-VOWEL-COUNT.
-           STOP RUN.
-       END PROGRAM CODEABBEY-SET-20.
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CODEABBEY-SET-20.
+000300 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000400 INSTALLATION. CODEABBEY-DP-CENTER.
+000500 DATE-WRITTEN. 2024-02-11.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900* MODIFICATION HISTORY                                        *
+001000*---------------------------------------------------------------
+001100* DATE       INIT DESCRIPTION                                  *
+001200* 2024-02-11  JPR INITIAL ONE-LINE ACCEPT/DISPLAY VERSION.     *
+001300* 2026-08-08  JPR CONVERTED FROM SINGLE ACCEPT TO A FULL       *
+001400*                 SEQUENTIAL FILE PASS - SEE INFILE BELOW.     *
+001450* 2026-08-08  JPR ADDED END-OF-JOB CONTROL-TOTAL REPORT.       *
+001460* 2026-08-08  JPR SPLIT THE VOWEL COUNT INTO PER-LETTER         *
+001470*                 TALLIES (WS-CNT-A THRU WS-CNT-Y).             *
+001480* 2026-08-08  JPR ADDED PARMFILE Y-AS-VOWEL RUN-TIME SWITCH.    *
+001490* 2026-08-08  JPR ADDED OUTFILE/VOWLREC SO THE NEXT JOB IN THE  *
+001491*                 CHAIN CAN READ RESULTS INSTEAD OF SYSOUT.     *
+001492* 2026-08-08  JPR WIDENED WS-VOWEL-COUNT AND ADDED EXCPFILE TO  *
+001493*                 FLAG RECORDS LONGER THAN THE 80-BYTE BUFFER.  *
+001494* 2026-08-08  JPR ADDED CKPTFILE CHECKPOINT/RESTART SUPPORT.    *
+001495* 2026-08-08  JPR ADDED REJFILE TO ROUTE BLANK/NON-ALPHABETIC   *
+001496*                 RECORDS TO A REJECT FILE INSTEAD OF SCORING   *
+001497*                 THEM ZERO.                                   *
+001498* 2026-08-08  JPR REVIEW FIXES: EXCPREC-TEXT NOW SHOWS THE      *
+001499*                 OVERFLOW TAIL, NOT THE ALREADY-SCORED HEAD;   *
+001500*                 CHECKPOINT NOW FIRES ON REJECTED RECORDS TOO; *
+001501*                 REMOVED THE DEAD WS-TRUNC-SWITCH; ADDED       *
+001502*                 REPTFILE FOR A RETAINED, DATED CONTROL-TOTAL  *
+001503*                 REPORT.                                      *
+001504* 2026-08-08  JPR REVIEW FIXES: REJREC-TEXT WIDENED TO 80 BYTES *
+001505*                 (WAS SILENTLY TRUNCATING REJECTS AT 53);      *
+001506*                 SELECTS SWITCHED TO ORGANIZATION SEQUENTIAL   *
+001507*                 TO MATCH THE RECFM=FB JCL; WS-REC-COUNT IS    *
+001508*                 NOW RECORDS SCORED ONLY - ADDED WS-REJ-COUNT  *
+001509*                 AND WS-EXCP-COUNT SO THE CONTROL REPORT AND   *
+001511*                 CHECKPOINT RECONCILE BACK TO WS-LINES-READ.   *
+001512* 2026-08-08  JPR REVIEW FIXES: OUTFILE/EXCPFILE/REJFILE/        *
+001513*                 REPTFILE/CKPTFILE OPENS NOW CHECK FILE STATUS; *
+001514*                 VOWEL INSPECTS NOW MATCH BOTH CASES, LIKE THE  *
+001515*                 WORD-LEVEL TALLY IN CODEABBEY-SET-21.          *
+001510***************************************************************
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. IBM-370.
+001900 OBJECT-COMPUTER. IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT INFILE ASSIGN TO INFILE
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS WS-INFILE-STATUS.
+002410     SELECT PARMFILE ASSIGN TO PARMFILE
+002420         ORGANIZATION IS SEQUENTIAL
+002430         FILE STATUS IS WS-PARMFILE-STATUS.
+002440     SELECT OUTFILE ASSIGN TO OUTFILE
+002450         ORGANIZATION IS SEQUENTIAL
+002460         FILE STATUS IS WS-OUTFILE-STATUS.
+002470     SELECT EXCPFILE ASSIGN TO EXCPFILE
+002480         ORGANIZATION IS SEQUENTIAL
+002490         FILE STATUS IS WS-EXCPFILE-STATUS.
+002492     SELECT CKPTFILE ASSIGN TO CKPTFILE
+002494         ORGANIZATION IS SEQUENTIAL
+002496         FILE STATUS IS WS-CKPTFILE-STATUS.
+002497     SELECT REJFILE ASSIGN TO REJFILE
+002498         ORGANIZATION IS SEQUENTIAL
+002499         FILE STATUS IS WS-REJFILE-STATUS.
+002501     SELECT REPTFILE ASSIGN TO REPTFILE
+002502         ORGANIZATION IS SEQUENTIAL
+002503         FILE STATUS IS WS-REPTFILE-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  INFILE
+002800     LABEL RECORDS ARE STANDARD
+002900     RECORDING MODE IS F.
+002910*----------------------------------------------------------------
+002920* IN-REC IS DELIBERATELY WIDER THAN THE WS-LINE SCORING BUFFER
+002930* SO A RECORD LONGER THAN 80 BYTES CAN BE DETECTED AND FLAGGED
+002940* RATHER THAN SILENTLY TRUNCATED - SEE 2110-CHECK-OVERFLOW.
+002950*----------------------------------------------------------------
+003000 01  IN-REC PIC X(133).
+003010*----------------------------------------------------------------
+003020* PARMFILE - ONE CONTROL RECORD, COL 1 = 'Y' OR 'N', TELLS THE
+003030* RUN WHETHER Y SHOULD SCORE AS A VOWEL (SEE WS-Y-SWITCH BELOW).
+003040* IF THE FILE ISN'T SUPPLIED THE RUN DEFAULTS TO COUNTING Y.
+003050*----------------------------------------------------------------
+003060 FD  PARMFILE
+003070     LABEL RECORDS ARE STANDARD
+003080     RECORDING MODE IS F.
+003090 01  PARM-REC PIC X(80).
+003092*----------------------------------------------------------------
+003094* OUTFILE - ONE VOWLREC PER INPUT LINE, FOR THE NEXT JOB IN
+003096* THE CHAIN TO CONSUME INSTEAD OF RE-KEYING NUMBERS OFF SYSOUT.
+003098*----------------------------------------------------------------
+003099 FD  OUTFILE
+003101     LABEL RECORDS ARE STANDARD
+003102     RECORDING MODE IS F.
+003103     COPY VOWLREC.
+003105*----------------------------------------------------------------
+003106* EXCPFILE - OVERLENGTH-LINE EXCEPTIONS, SO A TRUNCATED RECORD
+003107* IS REPORTED RATHER THAN SCORED AS IF NOTHING WAS WRONG.
+003108*----------------------------------------------------------------
+003109 FD  EXCPFILE
+003110     LABEL RECORDS ARE STANDARD
+003111     RECORDING MODE IS F.
+003112     COPY EXCPREC.
+003113*----------------------------------------------------------------
+003114* CKPTFILE - HOLDS ONE CHECKPOINT RECORD SO A RERUN CAN PICK UP
+003115* WHERE THE LAST RUN LEFT OFF INSTEAD OF RESTARTING AT RECORD 1.
+003116*----------------------------------------------------------------
+003117 FD  CKPTFILE
+003118     LABEL RECORDS ARE STANDARD
+003119     RECORDING MODE IS F.
+003120     COPY CKPTREC.
+003121*----------------------------------------------------------------
+003122* REJFILE - RECORDS THAT FAILED VALIDATION (BLANK OR NO
+003123* ALPHABETIC CHARACTERS), KEPT SEPARATE FROM THE EXCEPTION FILE.
+003124*----------------------------------------------------------------
+003125 FD  REJFILE
+003126     LABEL RECORDS ARE STANDARD
+003127     RECORDING MODE IS F.
+003128     COPY REJREC.
+003129*----------------------------------------------------------------
+003130* REPTFILE - RETAINED COPY OF THE END-OF-JOB CONTROL-TOTAL
+003131* REPORT, DATED LIKE OUTFILE SO IT SURVIVES PAST THE SYSOUT.
+003132*----------------------------------------------------------------
+003133 FD  REPTFILE
+003134     LABEL RECORDS ARE STANDARD
+003135     RECORDING MODE IS F.
+003136 01  REPT-REC PIC X(80).
+003104 WORKING-STORAGE SECTION.
+003200*----------------------------------------------------------------
+003300* FILE STATUS AND SWITCH BYTES
+003400*----------------------------------------------------------------
+003500 01  WS-INFILE-STATUS PIC X(02).
+003600     88  WS-INFILE-OK                VALUE '00'.
+003700     88  WS-INFILE-EOF                VALUE '10'.
+003710 01  WS-PARMFILE-STATUS PIC X(02).
+003720     88  WS-PARMFILE-OK              VALUE '00'.
+003730 01  WS-PARM-REC PIC X(80).
+003740 01  WS-OUTFILE-STATUS PIC X(02).
+003750     88  WS-OUTFILE-OK               VALUE '00'.
+003760 01  WS-EXCPFILE-STATUS PIC X(02).
+003770     88  WS-EXCPFILE-OK              VALUE '00'.
+003775 01  WS-REPTFILE-STATUS PIC X(02).
+003776     88  WS-REPTFILE-OK              VALUE '00'.
+003780 01  WS-LINES-READ PIC 9(07) COMP VALUE ZERO.
+003820*----------------------------------------------------------------
+003830* CHECKPOINT / RESTART CONTROLS
+003840*----------------------------------------------------------------
+003850 01  WS-CKPTFILE-STATUS PIC X(02).
+003860     88  WS-CKPTFILE-OK              VALUE '00'.
+003870 01  WS-CKPT-INTERVAL PIC 9(07) COMP VALUE 1000.
+003880 01  WS-SKIP-COUNT PIC 9(07) COMP VALUE ZERO.
+003885 01  WS-SKIP-DONE PIC 9(07) COMP VALUE ZERO.
+003886 01  WS-CKPT-QUOTIENT PIC 9(07) COMP VALUE ZERO.
+003887 01  WS-CKPT-REMAINDER PIC 9(07) COMP VALUE ZERO.
+003890 01  WS-RESTART-SWITCH PIC X(01) VALUE 'N'.
+003900     88  WS-THIS-IS-A-RESTART        VALUE 'Y'.
+003910     88  WS-THIS-IS-A-FRESH-RUN      VALUE 'N'.
+003920*----------------------------------------------------------------
+003930* RECORD VALIDATION
+003940*----------------------------------------------------------------
+003950 01  WS-REJFILE-STATUS PIC X(02).
+003960     88  WS-REJFILE-OK               VALUE '00'.
+003970 01  WS-VALID-SWITCH PIC X(01) VALUE 'Y'.
+003980     88  WS-VALID-RECORD             VALUE 'Y'.
+003990     88  WS-INVALID-RECORD           VALUE 'N'.
+004001 01  WS-HAS-ALPHA-SWITCH PIC X(01) VALUE 'N'.
+004002     88  WS-LINE-HAS-ALPHA           VALUE 'Y'.
+004003     88  WS-LINE-HAS-NO-ALPHA        VALUE 'N'.
+004004 01  WS-SUB PIC 9(02) COMP VALUE ZERO.
+004005 01  WS-REJECT-REASON PIC X(20).
+003800 01  WS-SWITCHES.
+003900     05  WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+004000         88  WS-AT-EOF                VALUE 'Y'.
+004100         88  WS-NOT-AT-EOF             VALUE 'N'.
+004110     05  WS-Y-SWITCH PIC X(01) VALUE 'Y'.
+004120         88  WS-Y-COUNTS-AS-VOWEL      VALUE 'Y'.
+004130         88  WS-Y-NOT-A-VOWEL          VALUE 'N'.
+004200*----------------------------------------------------------------
+004300* WORKING RECORD AND COUNTERS
+004400*----------------------------------------------------------------
+004500 01  WS-LINE PIC X(80).
+004600 01  WS-VOWEL-COUNT PIC 9(05).
+004601*----------------------------------------------------------------
+004602* PER-LETTER VOWEL TALLIES - ONE COUNTER PER VOWEL, PLUS Y,
+004603* SO THE BLEND CAN BE SEEN BY DOWNSTREAM LINGUISTICS SCORING.
+004604*----------------------------------------------------------------
+004605 01  WS-LETTER-TALLIES.
+004606     05  WS-CNT-A  PIC 9999.
+004607     05  WS-CNT-E  PIC 9999.
+004608     05  WS-CNT-I  PIC 9999.
+004609     05  WS-CNT-O  PIC 9999.
+004612     05  WS-CNT-U  PIC 9999.
+004613     05  WS-CNT-Y  PIC 9999.
+004614*----------------------------------------------------------------
+004615* END-OF-JOB CONTROL TOTALS FOR THE OPERATIONS SIGN-OFF REPORT.
+004616* WS-REC-COUNT IS RECORDS ACTUALLY SCORED (VALID RECORDS ONLY) -
+004617* WS-LINES-READ, ALONGSIDE WS-REJ-COUNT AND WS-EXCP-COUNT BELOW,
+004618* IS WHAT RECONCILES BACK TO THE TRUE PHYSICAL RECORD COUNT.
+004619*----------------------------------------------------------------
+004640 01  WS-CONTROL-TOTALS.
+004650     05  WS-REC-COUNT     PIC 9(07) COMP VALUE ZERO.
+004660     05  WS-TOTAL-VOWELS  PIC 9(09) COMP VALUE ZERO.
+004670     05  WS-MIN-VOWELS    PIC 9(04) COMP VALUE ZERO.
+004680     05  WS-MAX-VOWELS    PIC 9(04) COMP VALUE ZERO.
+004681     05  WS-REJ-COUNT     PIC 9(07) COMP VALUE ZERO.
+004682     05  WS-EXCP-COUNT    PIC 9(07) COMP VALUE ZERO.
+004690 01  WS-FIRST-REC-SWITCH PIC X(01) VALUE 'Y'.
+004700     88  WS-FIRST-RECORD      VALUE 'Y'.
+004710     88  WS-NOT-FIRST-RECORD  VALUE 'N'.
+004711*----------------------------------------------------------------
+004712* DISPLAY-USAGE MIRRORS OF THE CONTROL TOTALS, SO THEY CAN BE
+004713* STRUNG INTO REPT-REC - STRING REQUIRES USAGE DISPLAY OPERANDS.
+004714*----------------------------------------------------------------
+004715 01  WS-REPT-LINES-READ   PIC 9(07).
+004716 01  WS-REPT-REC-COUNT    PIC 9(07).
+004717 01  WS-REPT-TOTAL-VOWELS PIC 9(09).
+004718 01  WS-REPT-MIN-VOWELS   PIC 9(04).
+004719 01  WS-REPT-MAX-VOWELS   PIC 9(04).
+004721 01  WS-REPT-REJ-COUNT    PIC 9(07).
+004722 01  WS-REPT-EXCP-COUNT   PIC 9(07).
+004723*----------------------------------------------------------------
+004724* NAME OF THE FILE CURRENTLY BEING OPENED, FOR THE ABEND MESSAGE
+004725* IN 9900-ABEND-ON-OPEN-ERROR BELOW.
+004726*----------------------------------------------------------------
+004727 01  WS-ABEND-FILE-NAME PIC X(08).
+004720 PROCEDURE DIVISION.
+004800*----------------------------------------------------------------
+004900* 0000-MAINLINE - OVERALL FLOW OF CONTROL FOR THE RUN.
+005000*----------------------------------------------------------------
+005100 0000-MAINLINE.
+005200     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+005300     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+005400         UNTIL WS-AT-EOF.
+005500     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+005600     STOP RUN.
+005700*----------------------------------------------------------------
+005800* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+005900*----------------------------------------------------------------
+006000 1000-INITIALIZE.
+006050     PERFORM 1050-READ-PARM-CARD THRU 1050-READ-PARM-CARD-EXIT.
+006060     PERFORM 1060-READ-CHECKPOINT THRU 1060-READ-CHECKPOINT-EXIT.
+006100     OPEN INPUT INFILE.
+006105     IF WS-THIS-IS-A-RESTART
+006106         OPEN EXTEND OUTFILE
+006107         IF NOT WS-OUTFILE-OK
+006108             MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+006109             PERFORM 9900-ABEND-ON-OPEN-ERROR
+006110         END-IF
+006111         OPEN EXTEND EXCPFILE
+006112         IF NOT WS-EXCPFILE-OK
+006113             MOVE 'EXCPFILE' TO WS-ABEND-FILE-NAME
+006114             PERFORM 9900-ABEND-ON-OPEN-ERROR
+006115         END-IF
+006116         OPEN EXTEND REJFILE
+006117         IF NOT WS-REJFILE-OK
+006118             MOVE 'REJFILE' TO WS-ABEND-FILE-NAME
+006119             PERFORM 9900-ABEND-ON-OPEN-ERROR
+006120         END-IF
+006121         PERFORM 1070-SKIP-COMPLETED-LINES
+006122             THRU 1070-SKIP-COMPLETED-LINES-EXIT
+006123     ELSE
+006124         OPEN OUTPUT OUTFILE
+006125         IF NOT WS-OUTFILE-OK
+006126             MOVE 'OUTFILE' TO WS-ABEND-FILE-NAME
+006127             PERFORM 9900-ABEND-ON-OPEN-ERROR
+006128         END-IF
+006129         OPEN OUTPUT EXCPFILE
+006130         IF NOT WS-EXCPFILE-OK
+006131             MOVE 'EXCPFILE' TO WS-ABEND-FILE-NAME
+006132             PERFORM 9900-ABEND-ON-OPEN-ERROR
+006133         END-IF
+006134         OPEN OUTPUT REJFILE
+006135         IF NOT WS-REJFILE-OK
+006136             MOVE 'REJFILE' TO WS-ABEND-FILE-NAME
+006137             PERFORM 9900-ABEND-ON-OPEN-ERROR
+006138         END-IF
+006139     END-IF.
+006140*        REPTFILE IS ONLY WRITTEN ONCE, AT THE VERY END OF THE
+006141*        RUN, SO IT ALWAYS OPENS FRESH - RESTART OR NOT.
+006142     OPEN OUTPUT REPTFILE.
+006143     IF NOT WS-REPTFILE-OK
+006144         MOVE 'REPTFILE' TO WS-ABEND-FILE-NAME
+006145         PERFORM 9900-ABEND-ON-OPEN-ERROR
+006146     END-IF.
+006200     PERFORM 2100-READ-INFILE THRU 2100-READ-INFILE-EXIT.
+006300 1000-INITIALIZE-EXIT.
+006400     EXIT.
+006405*----------------------------------------------------------------
+006406* 1060-READ-CHECKPOINT - IF A CHECKPOINT FROM A PRIOR RUN EXISTS
+006407*     RESTORE THE RUNNING TOTALS AND NOTE HOW MANY INPUT LINES
+006408*     ARE ALREADY ACCOUNTED FOR SO THEY CAN BE SKIPPED.
+006409*----------------------------------------------------------------
+006411 1060-READ-CHECKPOINT.
+006412     SET WS-THIS-IS-A-FRESH-RUN TO TRUE.
+006413     OPEN INPUT CKPTFILE.
+006414     IF NOT WS-CKPTFILE-OK
+006415         GO TO 1060-READ-CHECKPOINT-EXIT
+006416     END-IF.
+006417     READ CKPTFILE
+006418         AT END
+006419             CLOSE CKPTFILE
+006420             GO TO 1060-READ-CHECKPOINT-EXIT
+006421     END-READ.
+006422     SET WS-THIS-IS-A-RESTART TO TRUE.
+006423     MOVE CKPTREC-LINES-READ    TO WS-SKIP-COUNT.
+006424     MOVE CKPTREC-LINES-READ    TO WS-LINES-READ.
+006425     MOVE CKPTREC-REC-COUNT     TO WS-REC-COUNT.
+006426     MOVE CKPTREC-TOTAL-VOWELS  TO WS-TOTAL-VOWELS.
+006427     MOVE CKPTREC-MIN-VOWELS    TO WS-MIN-VOWELS.
+006428     MOVE CKPTREC-MAX-VOWELS    TO WS-MAX-VOWELS.
+006471     MOVE CKPTREC-REJ-COUNT     TO WS-REJ-COUNT.
+006472     MOVE CKPTREC-EXCP-COUNT    TO WS-EXCP-COUNT.
+006429     SET WS-NOT-FIRST-RECORD TO TRUE.
+006430     CLOSE CKPTFILE.
+006431 1060-READ-CHECKPOINT-EXIT.
+006432     EXIT.
+006433*----------------------------------------------------------------
+006434* 1070-SKIP-COMPLETED-LINES - ON RESTART, RE-READ AND DISCARD
+006435*     THE INPUT LINES THAT A PRIOR RUN ALREADY SCORED, SO THE
+006436*     RESUMED RUN PICKS UP WITH THE NEXT UNSCORED LINE.
+006437*----------------------------------------------------------------
+006438 1070-SKIP-COMPLETED-LINES.
+006439     MOVE ZERO TO WS-SKIP-DONE.
+006440     PERFORM 1075-SKIP-ONE-LINE THRU 1075-SKIP-ONE-LINE-EXIT
+006441         UNTIL WS-SKIP-DONE >= WS-SKIP-COUNT
+006442         OR WS-AT-EOF.
+006443 1070-SKIP-COMPLETED-LINES-EXIT.
+006444     EXIT.
+006445*----------------------------------------------------------------
+006446* 1075-SKIP-ONE-LINE - DISCARD A SINGLE ALREADY-SCORED RECORD.
+006447*----------------------------------------------------------------
+006448 1075-SKIP-ONE-LINE.
+006449     READ INFILE
+006450         AT END
+006451             SET WS-AT-EOF TO TRUE
+006452             GO TO 1075-SKIP-ONE-LINE-EXIT
+006453     END-READ.
+006454     ADD 1 TO WS-SKIP-DONE.
+006455 1075-SKIP-ONE-LINE-EXIT.
+006456     EXIT.
+006410*----------------------------------------------------------------
+006420* 1050-READ-PARM-CARD - PICK UP THE Y-AS-VOWEL SWITCH FROM THE
+006430*     PARM CARD, IF ONE WAS SUPPLIED. COL 1 = 'Y' OR 'N'.
+006440*     NO PARM CARD, OR AN UNRECOGNIZED VALUE, LEAVES THE
+006450*     DEFAULT OF WS-Y-SWITCH = 'Y' IN PLACE.
+006460*----------------------------------------------------------------
+006470 1050-READ-PARM-CARD.
+006480     OPEN INPUT PARMFILE.
+006490     IF NOT WS-PARMFILE-OK
+006500         GO TO 1050-READ-PARM-CARD-EXIT
+006510     END-IF.
+006520     READ PARMFILE INTO WS-PARM-REC
+006530         AT END
+006540             CLOSE PARMFILE
+006550             GO TO 1050-READ-PARM-CARD-EXIT
+006560     END-READ.
+006570     IF WS-PARM-REC(1:1) = 'Y' OR WS-PARM-REC(1:1) = 'N'
+006580         MOVE WS-PARM-REC(1:1) TO WS-Y-SWITCH
+006590     END-IF.
+006600     CLOSE PARMFILE.
+006610 1050-READ-PARM-CARD-EXIT.
+006620     EXIT.
+006500*----------------------------------------------------------------
+006600* 2000-PROCESS-RECORD - SCORE ONE RECORD AND READ THE NEXT.
+006700*----------------------------------------------------------------
+006800 2000-PROCESS-RECORD.
+006850     PERFORM 2050-VALIDATE-RECORD THRU 2050-VALIDATE-RECORD-EXIT.
+006860     IF WS-INVALID-RECORD
+006870         PERFORM 2060-WRITE-REJECT THRU 2060-WRITE-REJECT-EXIT
+006880     ELSE
+006900         PERFORM 2150-TALLY-VOWELS-BY-LETTER
+006910             THRU 2150-TALLY-VOWELS-BY-LETTER-EXIT
+007200         DISPLAY WS-VOWEL-COUNT ' A=' WS-CNT-A ' E=' WS-CNT-E
+007205             ' I=' WS-CNT-I ' O=' WS-CNT-O ' U=' WS-CNT-U
+007208             ' Y=' WS-CNT-Y
+007210         PERFORM 2200-ACCUMULATE-TOTALS
+007215             THRU 2200-ACCUMULATE-TOTALS-EXIT
+007216         PERFORM 2300-WRITE-OUTPUT-RECORD
+007217             THRU 2300-WRITE-OUTPUT-RECORD-EXIT
+007218     END-IF.
+007219*    CHECKPOINT ELIGIBILITY IS KEYED OFF WS-LINES-READ ALONE, SO A
+007219*    REJECTED RECORD ON THE INTERVAL BOUNDARY STILL CHECKPOINTS.
+007221     PERFORM 2400-TAKE-CHECKPOINT THRU 2400-TAKE-CHECKPOINT-EXIT.
+007300     PERFORM 2100-READ-INFILE THRU 2100-READ-INFILE-EXIT.
+007400 2000-PROCESS-RECORD-EXIT.
+007500     EXIT.
+007501*----------------------------------------------------------------
+007502* 2050-VALIDATE-RECORD - SEPARATE BLANK/GARBAGE LINES FROM LINES
+007503*     THAT GENUINELY SCORE ZERO VOWELS (E.G. ALL CONSONANTS).
+007504*----------------------------------------------------------------
+007505 2050-VALIDATE-RECORD.
+007506     SET WS-VALID-RECORD TO TRUE.
+007507     IF WS-LINE = SPACES
+007508         SET WS-INVALID-RECORD TO TRUE
+007509         MOVE 'BLANK RECORD' TO WS-REJECT-REASON
+007510         GO TO 2050-VALIDATE-RECORD-EXIT
+007511     END-IF.
+007512     SET WS-LINE-HAS-NO-ALPHA TO TRUE.
+007513     PERFORM 2055-CHECK-ONE-CHAR THRU 2055-CHECK-ONE-CHAR-EXIT
+007514         VARYING WS-SUB FROM 1 BY 1
+007515         UNTIL WS-SUB > 80 OR WS-LINE-HAS-ALPHA.
+007516     IF WS-LINE-HAS-NO-ALPHA
+007517         SET WS-INVALID-RECORD TO TRUE
+007518         MOVE 'NO ALPHABETIC CHARS' TO WS-REJECT-REASON
+007519     END-IF.
+007520 2050-VALIDATE-RECORD-EXIT.
+007521     EXIT.
+007522*----------------------------------------------------------------
+007523* 2055-CHECK-ONE-CHAR - TEST ONE CHARACTER OF WS-LINE FOR
+007524*     ALPHABETIC CONTENT.
+007525*----------------------------------------------------------------
+007526 2055-CHECK-ONE-CHAR.
+007527     IF WS-LINE(WS-SUB:1) IS ALPHABETIC AND
+007528             WS-LINE(WS-SUB:1) NOT = SPACE
+007529         SET WS-LINE-HAS-ALPHA TO TRUE
+007529     END-IF.
+007530 2055-CHECK-ONE-CHAR-EXIT.
+007531     EXIT.
+007532*----------------------------------------------------------------
+007533* 2060-WRITE-REJECT - LOG A RECORD THAT FAILED VALIDATION.
+007534*----------------------------------------------------------------
+007535 2060-WRITE-REJECT.
+007536     MOVE SPACES           TO REJREC.
+007537     MOVE WS-LINES-READ    TO REJREC-LINE-ID.
+007538     MOVE WS-REJECT-REASON TO REJREC-REASON.
+007539     MOVE WS-LINE          TO REJREC-TEXT.
+007540     WRITE REJREC.
+007541     ADD 1 TO WS-REJ-COUNT.
+007542 2060-WRITE-REJECT-EXIT.
+007543     EXIT.
+007543*----------------------------------------------------------------
+007506* 2150-TALLY-VOWELS-BY-LETTER - SEPARATE COUNTER PER VOWEL SO
+007507*     LINGUISTICS SCORING CAN WEIGHT EACH LETTER DIFFERENTLY.
+007508*----------------------------------------------------------------
+007509 2150-TALLY-VOWELS-BY-LETTER.
+007510     MOVE ZERO TO WS-CNT-A WS-CNT-E WS-CNT-I WS-CNT-O WS-CNT-U
+007511         WS-CNT-Y WS-VOWEL-COUNT.
+007512     INSPECT WS-LINE TALLYING WS-CNT-A FOR ALL 'a', 'A'.
+007513     INSPECT WS-LINE TALLYING WS-CNT-E FOR ALL 'e', 'E'.
+007514     INSPECT WS-LINE TALLYING WS-CNT-I FOR ALL 'i', 'I'.
+007515     INSPECT WS-LINE TALLYING WS-CNT-O FOR ALL 'o', 'O'.
+007516     INSPECT WS-LINE TALLYING WS-CNT-U FOR ALL 'u', 'U'.
+007517     INSPECT WS-LINE TALLYING WS-CNT-Y FOR ALL 'y', 'Y'.
+007518     IF WS-Y-COUNTS-AS-VOWEL
+007519         ADD WS-CNT-A WS-CNT-E WS-CNT-I WS-CNT-O WS-CNT-U
+007520             WS-CNT-Y GIVING WS-VOWEL-COUNT
+007521     ELSE
+007522         ADD WS-CNT-A WS-CNT-E WS-CNT-I WS-CNT-O WS-CNT-U
+007523             GIVING WS-VOWEL-COUNT
+007524     END-IF.
+007520 2150-TALLY-VOWELS-BY-LETTER-EXIT.
+007521     EXIT.
+007510*----------------------------------------------------------------
+007520* 2200-ACCUMULATE-TOTALS - ROLL THIS RECORD INTO THE CONTROL
+007530*                          TOTALS FOR THE END-OF-JOB REPORT.
+007540*----------------------------------------------------------------
+007550 2200-ACCUMULATE-TOTALS.
+007560     ADD 1 TO WS-REC-COUNT.
+007570     ADD WS-VOWEL-COUNT TO WS-TOTAL-VOWELS.
+007580     IF WS-FIRST-RECORD
+007590         MOVE WS-VOWEL-COUNT TO WS-MIN-VOWELS
+007600         MOVE WS-VOWEL-COUNT TO WS-MAX-VOWELS
+007610         SET WS-NOT-FIRST-RECORD TO TRUE
+007620     ELSE
+007630         IF WS-VOWEL-COUNT < WS-MIN-VOWELS
+007640             MOVE WS-VOWEL-COUNT TO WS-MIN-VOWELS
+007650         END-IF
+007660         IF WS-VOWEL-COUNT > WS-MAX-VOWELS
+007670             MOVE WS-VOWEL-COUNT TO WS-MAX-VOWELS
+007680         END-IF
+007690     END-IF.
+007700 2200-ACCUMULATE-TOTALS-EXIT.
+007710     EXIT.
+007720*----------------------------------------------------------------
+007730* 2300-WRITE-OUTPUT-RECORD - EMIT ONE VOWLREC FOR THIS LINE.
+007740*----------------------------------------------------------------
+007750 2300-WRITE-OUTPUT-RECORD.
+007755     MOVE SPACES         TO VOWLREC.
+007760     MOVE WS-LINES-READ  TO VOWLREC-LINE-ID.
+007770     MOVE WS-CNT-A       TO VOWLREC-CNT-A.
+007780     MOVE WS-CNT-E       TO VOWLREC-CNT-E.
+007790     MOVE WS-CNT-I       TO VOWLREC-CNT-I.
+007800     MOVE WS-CNT-O       TO VOWLREC-CNT-O.
+007810     MOVE WS-CNT-U       TO VOWLREC-CNT-U.
+007820     MOVE WS-CNT-Y       TO VOWLREC-CNT-Y.
+007830     MOVE WS-VOWEL-COUNT TO VOWLREC-TOTAL.
+007850     WRITE VOWLREC.
+007860 2300-WRITE-OUTPUT-RECORD-EXIT.
+007870     EXIT.
+007871*----------------------------------------------------------------
+007872* 2400-TAKE-CHECKPOINT - EVERY WS-CKPT-INTERVAL RECORDS, SNAPSHOT
+007873*     THE RUNNING STATE SO A RESTART DOESN'T HAVE TO GO BACK TO
+007874*     RECORD ONE. CKPTFILE ALWAYS HOLDS JUST THE LATEST RECORD.
+007875*----------------------------------------------------------------
+007876 2400-TAKE-CHECKPOINT.
+007877     DIVIDE WS-LINES-READ BY WS-CKPT-INTERVAL
+007878         GIVING WS-CKPT-QUOTIENT
+007879         REMAINDER WS-CKPT-REMAINDER.
+007880     IF WS-CKPT-REMAINDER NOT = ZERO
+007881         GO TO 2400-TAKE-CHECKPOINT-EXIT
+007882     END-IF.
+007883     OPEN OUTPUT CKPTFILE.
+007942     IF NOT WS-CKPTFILE-OK
+007943         MOVE 'CKPTFILE' TO WS-ABEND-FILE-NAME
+007944         PERFORM 9900-ABEND-ON-OPEN-ERROR
+007945     END-IF.
+007884     MOVE SPACES              TO CKPTREC.
+007885     MOVE WS-LINES-READ       TO CKPTREC-LINES-READ.
+007886     MOVE WS-REC-COUNT        TO CKPTREC-REC-COUNT.
+007887     MOVE WS-TOTAL-VOWELS     TO CKPTREC-TOTAL-VOWELS.
+007888     MOVE WS-MIN-VOWELS       TO CKPTREC-MIN-VOWELS.
+007889     MOVE WS-MAX-VOWELS       TO CKPTREC-MAX-VOWELS.
+007940     MOVE WS-REJ-COUNT        TO CKPTREC-REJ-COUNT.
+007941     MOVE WS-EXCP-COUNT       TO CKPTREC-EXCP-COUNT.
+007890     WRITE CKPTREC.
+007891     CLOSE CKPTFILE.
+007892 2400-TAKE-CHECKPOINT-EXIT.
+007893     EXIT.
+007894*----------------------------------------------------------------
+007895* 2100-READ-INFILE - READ THE NEXT RECORD, SET EOF SWITCH.
+007800*----------------------------------------------------------------
+007900 2100-READ-INFILE.
+008000     READ INFILE
+008100         AT END
+008200             SET WS-AT-EOF TO TRUE
+008300             GO TO 2100-READ-INFILE-EXIT
+008400     END-READ.
+008410     ADD 1 TO WS-LINES-READ.
+008420     MOVE IN-REC(1:80) TO WS-LINE.
+008430     PERFORM 2110-CHECK-OVERFLOW THRU 2110-CHECK-OVERFLOW-EXIT.
+008500 2100-READ-INFILE-EXIT.
+008600     EXIT.
+008610*----------------------------------------------------------------
+008620* 2110-CHECK-OVERFLOW - FLAG ANY RECORD THAT RAN PAST COLUMN 80
+008630*     INSTEAD OF SILENTLY LOSING THE OVERFLOW.
+008640*----------------------------------------------------------------
+008650 2110-CHECK-OVERFLOW.
+008670     IF IN-REC(81:53) NOT = SPACES
+008690         MOVE SPACES            TO EXCPREC
+008700         MOVE WS-LINES-READ      TO EXCPREC-LINE-ID
+008710         MOVE 'LINE EXCEEDS 80 COLS' TO EXCPREC-REASON
+008720         MOVE IN-REC(81:53)      TO EXCPREC-TEXT
+008730         WRITE EXCPREC
+008731         ADD 1 TO WS-EXCP-COUNT
+008740     END-IF.
+008750 2110-CHECK-OVERFLOW-EXIT.
+008760     EXIT.
+008700*----------------------------------------------------------------
+008800* 9000-TERMINATE - CLOSE FILES AT END OF RUN.
+008900*----------------------------------------------------------------
+009000 9000-TERMINATE.
+009100     CLOSE INFILE.
+009110     CLOSE OUTFILE.
+009120     CLOSE EXCPFILE.
+009121     CLOSE REJFILE.
+009130*        NORMAL END OF JOB - CLEAR THE CHECKPOINT SO THE NEXT
+009131*        RUN AGAINST A NEW FILE STARTS FRESH, NOT AS A RESTART.
+009132     OPEN OUTPUT CKPTFILE.
+009134     IF NOT WS-CKPTFILE-OK
+009135         MOVE 'CKPTFILE' TO WS-ABEND-FILE-NAME
+009136         PERFORM 9900-ABEND-ON-OPEN-ERROR
+009137     END-IF.
+009133     CLOSE CKPTFILE.
+009150     PERFORM 9100-PRINT-CONTROL-REPORT
+009160         THRU 9100-PRINT-CONTROL-REPORT-EXIT.
+009170     CLOSE REPTFILE.
+009200 9000-TERMINATE-EXIT.
+009300     EXIT.
+009310*----------------------------------------------------------------
+009320* 9100-PRINT-CONTROL-REPORT - OPERATIONS SIGN-OFF TOTALS, SHOWN
+009321*     ON SYSOUT AND ALSO RETAINED ON THE DATED REPTFILE DATASET.
+009330*----------------------------------------------------------------
+009340 9100-PRINT-CONTROL-REPORT.
+009341     DISPLAY '********************************************'.
+009342     DISPLAY '*  CODEABBEY-SET-20 CONTROL TOTALS          *'.
+009343     DISPLAY '********************************************'.
+009344     DISPLAY 'RECORDS READ ..........: ' WS-LINES-READ.
+009345     DISPLAY 'RECORDS SCORED ........: ' WS-REC-COUNT.
+009346     DISPLAY 'RECORDS REJECTED ......: ' WS-REJ-COUNT.
+009347     DISPLAY 'OVERLENGTH EXCEPTIONS .: ' WS-EXCP-COUNT.
+009348     DISPLAY 'TOTAL VOWEL COUNT .....: ' WS-TOTAL-VOWELS.
+009349     DISPLAY 'MINIMUM COUNT / RECORD : ' WS-MIN-VOWELS.
+009350     DISPLAY 'MAXIMUM COUNT / RECORD : ' WS-MAX-VOWELS.
+009351     DISPLAY '********************************************'.
+009352     MOVE '********************************************'
+009353         TO REPT-REC.
+009354     WRITE REPT-REC.
+009355     MOVE '*  CODEABBEY-SET-20 CONTROL TOTALS          *'
+009356         TO REPT-REC.
+009357     WRITE REPT-REC.
+009358     MOVE '********************************************'
+009359         TO REPT-REC.
+009360     WRITE REPT-REC.
+009361     MOVE WS-LINES-READ   TO WS-REPT-LINES-READ.
+009362     MOVE WS-REC-COUNT    TO WS-REPT-REC-COUNT.
+009363     MOVE WS-REJ-COUNT    TO WS-REPT-REJ-COUNT.
+009364     MOVE WS-EXCP-COUNT   TO WS-REPT-EXCP-COUNT.
+009365     MOVE WS-TOTAL-VOWELS TO WS-REPT-TOTAL-VOWELS.
+009366     MOVE WS-MIN-VOWELS   TO WS-REPT-MIN-VOWELS.
+009367     MOVE WS-MAX-VOWELS   TO WS-REPT-MAX-VOWELS.
+009368     MOVE SPACES TO REPT-REC.
+009369     STRING 'RECORDS READ ..........: ' DELIMITED BY SIZE
+009370         WS-REPT-LINES-READ DELIMITED BY SIZE
+009371         INTO REPT-REC.
+009372     WRITE REPT-REC.
+009373     MOVE SPACES TO REPT-REC.
+009374     STRING 'RECORDS SCORED ........: ' DELIMITED BY SIZE
+009375         WS-REPT-REC-COUNT DELIMITED BY SIZE
+009376         INTO REPT-REC.
+009377     WRITE REPT-REC.
+009378     MOVE SPACES TO REPT-REC.
+009379     STRING 'RECORDS REJECTED ......: ' DELIMITED BY SIZE
+009380         WS-REPT-REJ-COUNT DELIMITED BY SIZE
+009381         INTO REPT-REC.
+009382     WRITE REPT-REC.
+009383     MOVE SPACES TO REPT-REC.
+009384     STRING 'OVERLENGTH EXCEPTIONS .: ' DELIMITED BY SIZE
+009385         WS-REPT-EXCP-COUNT DELIMITED BY SIZE
+009386         INTO REPT-REC.
+009387     WRITE REPT-REC.
+009388     MOVE SPACES TO REPT-REC.
+009389     STRING 'TOTAL VOWEL COUNT .....: ' DELIMITED BY SIZE
+009390         WS-REPT-TOTAL-VOWELS DELIMITED BY SIZE
+009391         INTO REPT-REC.
+009392     WRITE REPT-REC.
+009393     MOVE SPACES TO REPT-REC.
+009394     STRING 'MINIMUM COUNT / RECORD : ' DELIMITED BY SIZE
+009395         WS-REPT-MIN-VOWELS DELIMITED BY SIZE
+009396         INTO REPT-REC.
+009397     WRITE REPT-REC.
+009398     MOVE SPACES TO REPT-REC.
+009399     STRING 'MAXIMUM COUNT / RECORD : ' DELIMITED BY SIZE
+009400         WS-REPT-MAX-VOWELS DELIMITED BY SIZE
+009401         INTO REPT-REC.
+009402     WRITE REPT-REC.
+009403     MOVE '********************************************'
+009404         TO REPT-REC.
+009405     WRITE REPT-REC.
+009406 9100-PRINT-CONTROL-REPORT-EXIT.
+009407     EXIT.
+009408*----------------------------------------------------------------
+009409* 9900-ABEND-ON-OPEN-ERROR - A FILE WE DEPEND ON FOR RELIABLE
+009410*     BATCH REPORTING OR RESTART FAILED TO OPEN. MOVE THE DD
+009411*     NAME TO WS-ABEND-FILE-NAME BEFORE THE PERFORM SO THE
+009412*     MESSAGE IDENTIFIES WHICH ONE. THERE IS NO SENSIBLE WAY TO
+009413*     CONTINUE THE RUN, SO THIS STOPS THE JOB RATHER THAN
+009414*     FALLING THROUGH TO AN UNCONTROLLED WRITE ABEND LATER.
+009415*----------------------------------------------------------------
+009416 9900-ABEND-ON-OPEN-ERROR.
+009417     DISPLAY '*** OPEN FAILED FOR ' WS-ABEND-FILE-NAME
+009418         ' - JOB ABENDING ***'.
+009419     MOVE 16 TO RETURN-CODE.
+009420     STOP RUN.
+009480 END PROGRAM CODEABBEY-SET-20.
