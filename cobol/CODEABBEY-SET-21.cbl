@@ -0,0 +1,174 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CODEABBEY-SET-21.
+000300 AUTHOR. D-SHIFT-BATCH-SUPPORT.
+000400 INSTALLATION. CODEABBEY-DP-CENTER.
+000500 DATE-WRITTEN. 2026-08-08.
+000600 DATE-COMPILED.
+000700*
+000800***************************************************************
+000900* MODIFICATION HISTORY                                        *
+001000*---------------------------------------------------------------
+001100* DATE       INIT DESCRIPTION                                  *
+001200* 2026-08-08  JPR INITIAL VERSION - WORD-LEVEL COMPANION TO    *
+001300*                 CODEABBEY-SET-20, REPORTING WORD COUNT,      *
+001400*                 AVERAGE VOWELS PER WORD, AND LONGEST WORD.   *
+001410* 2026-08-08  JPR REVIEW FIXES: GUARDED THE LONGEST-WORD        *
+001420*                 REFERENCE MODIFICATION AGAINST A BLANK       *
+001430*                 RECORD'S ZERO-LENGTH SUBSTRING.               *
+001440* 2026-08-08  JPR REVIEW FIXES: SELECT INFILE SWITCHED TO       *
+001450*                 ORGANIZATION SEQUENTIAL TO MATCH THE SAME     *
+001460*                 RECFM=FB FIXED INPUT AS CODEABBEY-SET-20.     *
+001500***************************************************************
+001600 ENVIRONMENT DIVISION.
+001700 CONFIGURATION SECTION.
+001800 SOURCE-COMPUTER. IBM-370.
+001900 OBJECT-COMPUTER. IBM-370.
+002000 INPUT-OUTPUT SECTION.
+002100 FILE-CONTROL.
+002200     SELECT INFILE ASSIGN TO INFILE
+002300         ORGANIZATION IS SEQUENTIAL
+002400         FILE STATUS IS WS-INFILE-STATUS.
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  INFILE
+002800     LABEL RECORDS ARE STANDARD
+002900     RECORDING MODE IS F.
+003000 01  IN-REC PIC X(80).
+003100 WORKING-STORAGE SECTION.
+003200*----------------------------------------------------------------
+003300* FILE STATUS AND SWITCH BYTES
+003400*----------------------------------------------------------------
+003500 01  WS-INFILE-STATUS PIC X(02).
+003600     88  WS-INFILE-OK                VALUE '00'.
+003700     88  WS-INFILE-EOF                VALUE '10'.
+003800 01  WS-SWITCHES.
+003900     05  WS-EOF-SWITCH PIC X(01) VALUE 'N'.
+004000         88  WS-AT-EOF                VALUE 'Y'.
+004100         88  WS-NOT-AT-EOF             VALUE 'N'.
+004200*----------------------------------------------------------------
+004300* WORKING RECORD
+004400*----------------------------------------------------------------
+004500 01  WS-LINE PIC X(80).
+004600 01  WS-REC-COUNT PIC 9(07) COMP VALUE ZERO.
+004700*----------------------------------------------------------------
+004800* WORD-SPLITTING WORK AREAS
+004900*----------------------------------------------------------------
+005000 01  WS-PTR PIC 9(03) COMP VALUE 1.
+005100 01  WS-WORD PIC X(80).
+005200 01  WS-WORD-LEN PIC 9(03) COMP VALUE ZERO.
+005300 01  WS-WORD-VOWELS PIC 9(03) COMP VALUE ZERO.
+005400*----------------------------------------------------------------
+005500* PER-RECORD WORD STATISTICS
+005600*----------------------------------------------------------------
+005700 01  WS-WORD-COUNT PIC 9(03) COMP VALUE ZERO.
+005800 01  WS-TOTAL-WORD-VOWELS PIC 9(05) COMP VALUE ZERO.
+005900 01  WS-AVG-VOWELS PIC 9(03)V99 VALUE ZERO.
+006000 01  WS-LONGEST-WORD PIC X(80) VALUE SPACES.
+006100 01  WS-LONGEST-LEN PIC 9(03) COMP VALUE ZERO.
+006200 PROCEDURE DIVISION.
+006300*----------------------------------------------------------------
+006400* 0000-MAINLINE - OVERALL FLOW OF CONTROL FOR THE RUN.
+006500*----------------------------------------------------------------
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE THRU 1000-INITIALIZE-EXIT.
+006800     PERFORM 2000-PROCESS-RECORD THRU 2000-PROCESS-RECORD-EXIT
+006900         UNTIL WS-AT-EOF.
+007000     PERFORM 9000-TERMINATE THRU 9000-TERMINATE-EXIT.
+007100     STOP RUN.
+007200*----------------------------------------------------------------
+007300* 1000-INITIALIZE - OPEN FILES AND PRIME THE READ.
+007400*----------------------------------------------------------------
+007500 1000-INITIALIZE.
+007600     OPEN INPUT INFILE.
+007700     PERFORM 2100-READ-INFILE THRU 2100-READ-INFILE-EXIT.
+007800 1000-INITIALIZE-EXIT.
+007900     EXIT.
+008000*----------------------------------------------------------------
+008100* 2000-PROCESS-RECORD - SPLIT INTO WORDS, SCORE, REPORT, READ
+008200*     THE NEXT RECORD.
+008300*----------------------------------------------------------------
+008400 2000-PROCESS-RECORD.
+008500     PERFORM 2050-SPLIT-INTO-WORDS
+008550         THRU 2050-SPLIT-INTO-WORDS-EXIT.
+008600     IF WS-WORD-COUNT = ZERO
+008700         MOVE ZERO TO WS-AVG-VOWELS
+008750         MOVE SPACES TO WS-LONGEST-WORD
+008800     ELSE
+008900         DIVIDE WS-TOTAL-WORD-VOWELS BY WS-WORD-COUNT
+009000             GIVING WS-AVG-VOWELS ROUNDED
+009100     END-IF.
+009200     ADD 1 TO WS-REC-COUNT.
+009250*        A BLANK RECORD LEAVES WS-LONGEST-LEN AT ZERO - GUARD THE
+009260*        REFERENCE MODIFICATION BELOW RATHER THAN ASK FOR A
+009270*        ZERO-LENGTH SUBSTRING OF WS-LONGEST-WORD.
+009300     IF WS-WORD-COUNT = ZERO
+009350         DISPLAY 'REC=' WS-REC-COUNT ' WORDS=' WS-WORD-COUNT
+009360             ' AVG-VOWELS/WORD=' WS-AVG-VOWELS
+009370             ' LONGEST=(NONE)'
+009380     ELSE
+009390         DISPLAY 'REC=' WS-REC-COUNT ' WORDS=' WS-WORD-COUNT
+009400             ' AVG-VOWELS/WORD=' WS-AVG-VOWELS
+009500             ' LONGEST=' WS-LONGEST-WORD(1:WS-LONGEST-LEN)
+009550     END-IF.
+009600     PERFORM 2100-READ-INFILE THRU 2100-READ-INFILE-EXIT.
+009700 2000-PROCESS-RECORD-EXIT.
+009800     EXIT.
+009810*----------------------------------------------------------------
+009820* 2050-SPLIT-INTO-WORDS - BREAK WS-LINE INTO BLANK-DELIMITED
+009830*     WORDS AND ACCUMULATE THE PER-RECORD WORD STATISTICS.
+009840*----------------------------------------------------------------
+009850 2050-SPLIT-INTO-WORDS.
+009860     MOVE 1 TO WS-PTR.
+009870     MOVE ZERO TO WS-WORD-COUNT.
+009880     MOVE ZERO TO WS-TOTAL-WORD-VOWELS.
+009890     MOVE SPACES TO WS-LONGEST-WORD.
+009900     MOVE ZERO TO WS-LONGEST-LEN.
+009910     PERFORM 2060-EXTRACT-ONE-WORD THRU 2060-EXTRACT-ONE-WORD-EXIT
+009920         UNTIL WS-PTR > 80.
+009930 2050-SPLIT-INTO-WORDS-EXIT.
+009940     EXIT.
+009950*----------------------------------------------------------------
+009960* 2060-EXTRACT-ONE-WORD - PULL THE NEXT BLANK-DELIMITED TOKEN
+009970*     OUT OF WS-LINE AND SCORE IT IF IT ISN'T EMPTY.
+009980*----------------------------------------------------------------
+009990 2060-EXTRACT-ONE-WORD.
+010000     MOVE SPACES TO WS-WORD.
+010100     UNSTRING WS-LINE DELIMITED BY ALL SPACE
+010200         INTO WS-WORD
+010300         WITH POINTER WS-PTR.
+010400     IF WS-WORD = SPACES
+010500         GO TO 2060-EXTRACT-ONE-WORD-EXIT
+010600     END-IF.
+010700     ADD 1 TO WS-WORD-COUNT.
+010800     INSPECT WS-WORD TALLYING WS-WORD-LEN
+010900         FOR CHARACTERS BEFORE INITIAL SPACE.
+011000     INSPECT WS-WORD TALLYING WS-WORD-VOWELS
+011100         FOR ALL 'a', 'e', 'i', 'o', 'u', 'y',
+011200                 'A', 'E', 'I', 'O', 'U', 'Y'.
+011300     ADD WS-WORD-VOWELS TO WS-TOTAL-WORD-VOWELS.
+011400     IF WS-WORD-LEN > WS-LONGEST-LEN
+011500         MOVE WS-WORD-LEN TO WS-LONGEST-LEN
+011600         MOVE WS-WORD TO WS-LONGEST-WORD
+011700     END-IF.
+011800     MOVE ZERO TO WS-WORD-LEN WS-WORD-VOWELS.
+011900 2060-EXTRACT-ONE-WORD-EXIT.
+012000     EXIT.
+012100*----------------------------------------------------------------
+012200* 2100-READ-INFILE - READ THE NEXT RECORD, SET EOF SWITCH.
+012300*----------------------------------------------------------------
+012400 2100-READ-INFILE.
+012500     READ INFILE INTO WS-LINE
+012600         AT END
+012700             SET WS-AT-EOF TO TRUE
+012800             GO TO 2100-READ-INFILE-EXIT
+012900     END-READ.
+013000 2100-READ-INFILE-EXIT.
+013100     EXIT.
+013200*----------------------------------------------------------------
+013300* 9000-TERMINATE - CLOSE FILES AT END OF RUN.
+013400*----------------------------------------------------------------
+013500 9000-TERMINATE.
+013600     CLOSE INFILE.
+013700 9000-TERMINATE-EXIT.
+013800     EXIT.
+013900 END PROGRAM CODEABBEY-SET-21.
