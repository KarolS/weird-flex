@@ -0,0 +1,120 @@
+//CODE020  JOB (CODEABBEY),'SET20 VOWEL COUNT',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*================================================================*
+//*  CODE020 - NIGHTLY VOWEL-COUNT RUN FOR CODEABBEY-SET-20        *
+//*                                                                *
+//*  PULLS THE DATE-STAMPED INPUT DATASET FOR TODAY'S CYCLE AND    *
+//*  WRITES DATE-STAMPED OUTPUT/EXCEPTION/REJECT/REPORT DATASETS   *
+//*  SO THE RUN CAN SIT IN THE OVERNIGHT SCHEDULE LIKE ANY OTHER   *
+//*  NIGHTLY JOB INSTEAD OF BEING KICKED OFF BY HAND THROUGH ISPF. *
+//*                                                                *
+//*  &YYMMDD BELOW IS SUBSTITUTED BY THE SCHEDULER AT SUBMIT TIME  *
+//*  WITH THE CYCLE DATE, E.G. D240611 FOR 2024-06-11.             *
+//*                                                                *
+//*  MODIFICATION HISTORY                                         *
+//*  DATE       INIT DESCRIPTION                                  *
+//*  2026-08-08  JPR INITIAL JCL FOR THE SET-20 OVERNIGHT RUN.     *
+//*  2026-08-08  JPR STEP005 NOW PRE-ALLOCATES OUTFILE/EXCPFILE/   *
+//*                  REJFILE/REPTFILE WITH DISP=(MOD,CATLG,CATLG) *
+//*                  SO AN ABEND NO LONGER DELETES THEM (THE OLD  *
+//*                  NEW,CATLG,DELETE TRIPLET DEFEATED CHECKPOINT/ *
+//*                  RESTART). CKPTFILE MOVED FROM DISP=MOD TO    *
+//*                  DISP=OLD SO OPEN OUTPUT ACTUALLY TRUNCATES   *
+//*                  IT INSTEAD OF APPENDING A NEW COPY EVERY     *
+//*                  CHECKPOINT - SEE THE ONE-TIME ALLOCATION     *
+//*                  NOTE ON THE CKPTFILE DD BELOW. ADDED THE     *
+//*                  DATED REPTFILE REPORT DATASET.               *
+//*  2026-08-08  JPR DOCUMENTED THE REQUIRED LRECL=133 ON THE      *
+//*                  INFILE DD. ADDED CODE020S.JCL, THE ONE-TIME   *
+//*                  CKPTFILE ALLOCATION THIS JOB'S DISP=OLD HAS   *
+//*                  ALWAYS DEPENDED ON, SO IT'S NO LONGER JUST A  *
+//*                  COMMENT ON THE CKPTFILE DD.                  *
+//*================================================================*
+//*
+//*----------------------------------------------------------------*
+//* STEP005 - PRE-ALLOCATE TODAY'S DATED OUTPUT DATASETS WITH A    *
+//* DISPOSITION THAT SURVIVES AN ABEND (CATLG ON BOTH NORMAL AND   *
+//* ABNORMAL TERMINATION). MOD ON A DATASET THAT DOESN'T YET EXIST *
+//* ALLOCATES IT EMPTY, SO THIS STEP IS SAFE TO RUN EVERY CYCLE.   *
+//* STEP010'S DD STATEMENTS BELOW CODE THE SAME DSNS WITH THE SAME *
+//* MOD DISPOSITION, SO A RESTART OF TODAY'S CYCLE FINDS ITS OWN   *
+//* PARTIAL OUTPUT STILL THERE TO APPEND TO VIA OPEN EXTEND.       *
+//*----------------------------------------------------------------*
+//STEP005  EXEC PGM=IEFBR14
+//OUTFILE  DD DSN=CODEABBEY.SET20.OUTPUT.D&YYMMDD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(5,5),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//EXCPFILE DD DSN=CODEABBEY.SET20.EXCP.D&YYMMDD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//REJFILE  DD DSN=CODEABBEY.SET20.REJECT.D&YYMMDD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=107,BLKSIZE=0)
+//REPTFILE DD DSN=CODEABBEY.SET20.REPORT.D&YYMMDD,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(CYL,(1,1),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//STEP010  EXEC PGM=CODEABBEY-SET-20
+//STEPLIB  DD DSN=CODEABBEY.BATCH.LOADLIB,DISP=SHR
+//*
+//* RUN-TIME SWITCH CARD - COL 1 = Y OR N, CONTROLS WHETHER Y SCORES
+//* AS A VOWEL FOR THIS CYCLE. MAINTAINED BY OPERATIONS, NOT DATED.
+//PARMFILE DD DSN=CODEABBEY.SET20.PARMCARD,DISP=SHR
+//*
+//* TODAY'S INPUT FEED. CODEABBEY-SET-20 DEFINES IN-REC AS PIC X(133)
+//* SO IT CAN SEE PAST COLUMN 80 AND FLAG OVERLENGTH LINES TO
+//* EXCPFILE - THE DATASET BEHIND THIS DD MUST BE PROVISIONED WITH
+//* RECFM=FB,LRECL=133 (NOT THE 80-BYTE WIDTH OF THE OTHER DATASETS
+//* IN THIS JOB) OR THE PROGRAM EITHER FAILS TO OPEN ON AN LRECL
+//* MISMATCH OR NEVER SEES THE OVERLENGTH TAIL. NO DCB OVERRIDE IS
+//* CODED HERE BECAUSE THIS DATASET IS CREATED UPSTREAM OF THIS JOB -
+//* WHOEVER PROVISIONS IT MUST MATCH THIS LRECL.
+//INFILE   DD DSN=CODEABBEY.SET20.INPUT.D&YYMMDD,DISP=SHR
+//*
+//* RESULTS FEED FOR THE NEXT JOB IN THE CHAIN. PRE-ALLOCATED BY
+//* STEP005 ABOVE - MOD HERE SIMPLY POSITIONS AT END OF WHATEVER IS
+//* ALREADY THERE (NOTHING, ON A FRESH CYCLE; A PARTIAL RUN'S WORTH
+//* OF RECORDS, ON A RESTART).
+//OUTFILE  DD DSN=CODEABBEY.SET20.OUTPUT.D&YYMMDD,
+//             DISP=(MOD,CATLG,CATLG)
+//*
+//* OVERLENGTH-LINE EXCEPTIONS FOR REVIEW. PRE-ALLOCATED BY STEP005.
+//EXCPFILE DD DSN=CODEABBEY.SET20.EXCP.D&YYMMDD,
+//             DISP=(MOD,CATLG,CATLG)
+//*
+//* BLANK/INVALID RECORD REJECTS FOR REVIEW. PRE-ALLOCATED BY STEP005.
+//REJFILE  DD DSN=CODEABBEY.SET20.REJECT.D&YYMMDD,
+//             DISP=(MOD,CATLG,CATLG)
+//*
+//* RETAINED CONTROL-TOTAL REPORT, DATED LIKE THE OTHER OUTPUTS SO
+//* IT SURVIVES PAST THE SYSOUT SPOOL. PRE-ALLOCATED BY STEP005;
+//* WRITTEN ONCE AT END OF JOB SO IT NEVER NEEDS TO SURVIVE A RESTART.
+//REPTFILE DD DSN=CODEABBEY.SET20.REPORT.D&YYMMDD,
+//             DISP=(MOD,CATLG,CATLG)
+//*
+//* RESTART CHECKPOINT - NOT DATED, CARRIES FORWARD ACROSS A RESTART
+//* OF THIS SAME CYCLE. THIS DATASET IS PRE-ALLOCATED ONCE, OUTSIDE
+//* THIS JOB, BY RUNNING CODE020S.JCL (SEE THAT MEMBER) BEFORE THIS
+//* JOB EVER RUNS AGAINST A NEW SYSTEM, AND CODED DISP=OLD HERE ON
+//* PURPOSE SO THIS JOB FAILS FAST IF THAT SETUP STEP WAS SKIPPED,
+//* RATHER THAN SILENTLY ALLOCATING A NEW EMPTY DATASET. ON
+//* A PHYSICAL SEQUENTIAL DATASET, OPEN OUTPUT UNDER DISP=MOD
+//* POSITIONS AT THE CURRENT END AND APPENDS RATHER THAN TRUNCATING,
+//* WHICH WOULD TURN EVERY CHECKPOINT INTO ANOTHER APPENDED RECORD
+//* INSTEAD OF REPLACING THE ONE LATEST RECORD CKPTREC.CPY PROMISES.
+//* OPEN OUTPUT UNDER DISP=OLD TRUNCATES TO ZERO AND REWRITES FROM
+//* THE START, WHICH IS WHAT 2400-TAKE-CHECKPOINT AND THE CLEAR-ON-
+//* CLEAN-END STEP IN 9000-TERMINATE BOTH DEPEND ON.
+//CKPTFILE DD DSN=CODEABBEY.SET20.CKPT,DISP=OLD
+//*
+//* JOB LOG - CONTROL-TOTAL REPORT AND PER-RECORD DISPLAY LINES.
+//SYSOUT   DD SYSOUT=*
