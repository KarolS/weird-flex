@@ -0,0 +1,27 @@
+//CODE020S JOB (CODEABBEY),'SET20 CKPT SETUP',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*================================================================*
+//*  CODE020S - ONE-TIME ALLOCATION OF THE CODEABBEY-SET-20         *
+//*  RESTART CHECKPOINT DATASET.                                   *
+//*                                                                *
+//*  CODE020.JCL CODES CKPTFILE AS DISP=OLD, NOT DISP=(NEW,...),    *
+//*  BECAUSE 2400-TAKE-CHECKPOINT AND 9000-TERMINATE BOTH OPEN IT   *
+//*  OUTPUT EVERY CYCLE EXPECTING TO TRUNCATE AND REWRITE THE ONE   *
+//*  LATEST RECORD, NOT CREATE A NEW GENERATION. THAT MEANS THE     *
+//*  DATASET HAS TO EXIST BEFORE CODE020.JCL RUNS FOR THE FIRST     *
+//*  TIME, WHICH IS WHAT THIS JOB IS FOR. RUN IT ONCE, BY HAND,     *
+//*  BEFORE CODE020.JCL EVER RUNS AGAINST A NEW SYSTEM; CODE020.JCL *
+//*  DOES NOT RUN THIS ITSELF AND SHOULD NOT NEED TO RUN IT AGAIN.  *
+//*                                                                *
+//*  MODIFICATION HISTORY                                         *
+//*  DATE       INIT DESCRIPTION                                  *
+//*  2026-08-08  JPR INITIAL ONE-TIME SETUP JOB.                   *
+//*================================================================*
+//*
+//STEP005  EXEC PGM=IEFBR14
+//CKPTFILE DD DSN=CODEABBEY.SET20.CKPT,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             UNIT=SYSDA,
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
